@@ -0,0 +1,154 @@
+//CBLJ0001 JOB (ACCTG),'BATCH NOTURNO SALDOS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  MODIFICATION HISTORY
+//*  ----------------------------------------------------------
+//*  DATE       INIT DESCRICAO
+//*  ---------- ---- -----------------------------------------
+//*  08/09/2026 MFT  VERSAO ORIGINAL - UNIFICA OS EXTRATOS DE
+//*                  ATM, CAIXA DE AGENCIA E CANAL ONLINE EM UM
+//*                  UNICO ARQUIVO DE TRANSACOES ORDENADO, PARA
+//*                  O PASSO DE ATUALIZACAO DE SALDOS (BATCH-PROCESS).
+//*  08/09/2026 MFT  NOMES DE DD DO PASSO030 REDUZIDOS A 8
+//*                  CARACTERES PARA CASAR COM OS ASSIGN DE
+//*                  CBL0001; LRECL/BLKSIZE DE REJEITADOS,
+//*                  AUDITORIA E CHECKPOINT AJUSTADOS AOS LAYOUTS
+//*                  REAIS DOS REGISTROS.
+//*  08/09/2026 MFT  SALDOS PASSA A DISP=(MOD,CATLG,CATLG) - UM
+//*                  ABEND NO PASSO030 NAO PODE APAGAR O ARQUIVO
+//*                  QUE O PROPRIO RESTART PRECISA REABRIR EM
+//*                  EXTEND. INCLUIDO PASSO040, QUE PROMOVE O
+//*                  SALDOS.ATUAL DESTA EXECUCAO A SALDOS.ANTERIOR
+//*                  DA PROXIMA (SO RODA SE PASSO030 TERMINAR SEM
+//*                  ABEND, FICANDO DE FORA DO RESTART).
+//*  08/09/2026 MFT  REJEITAD PASSA A DISP=(MOD,CATLG,CATLG), NA
+//*                  MESMA LINHA DE SALDOS/AUDITORI/CHECKPNT, PARA
+//*                  NAO PERDER REJEITADOS JA GRAVADOS SE O PASSO
+//*                  ABENDAR. TRANSACO PASSA A DISP=(OLD,DELETE,
+//*                  KEEP) - SO E APAGADO QUANDO O PASSO TERMINA
+//*                  SEM ABEND; NUM ABEND, FICA DISPONIVEL PARA O
+//*                  RESTART RELER DO INICIO.
+//*  08/09/2026 MFT  CHECKPNT LRECL/BLKSIZE AJUSTADOS PARA 146/14600
+//*                  - O REGISTRO DE CHECKPOINT PASSOU A CARREGAR
+//*                  OS TOTAIS POR AGENCIA (REGISTROS TIPO 'A' A
+//*                  CONTINUACAO DE CADA PONTO DE CONTROLE) E FICOU
+//*                  MAIOR QUE O LAYOUT ANTIGO.
+//*  ----------------------------------------------------------
+//*
+//*  PROPOSITO.
+//*      PASSO010 ORDENA CADA EXTRATO DE CANAL (ATM, AGENCIA E
+//*          ONLINE) POR CONTA/DATA.
+//*      PASSO020 FAZ O MERGE DOS TRES EXTRATOS JA ORDENADOS EM UM
+//*          UNICO ARQUIVO DE TRANSACOES DO DIA (DD TRANSACO),
+//*          MANTIDO ORDENADO POR CONTA/DATA, QUE E O QUE O PASSO030
+//*          ESPERA COMO ENTRADA.
+//*      PASSO030 EXECUTA O PROGRAMA BATCH-PROCESS, QUE ATUALIZA OS
+//*          SALDOS DO DIA A PARTIR DO SALDO ANTERIOR E DAS
+//*          TRANSACOES CONSOLIDADAS.
+//*
+//*  LAYOUT DO REGISTRO DE TRANSACAO (FIXO, 36 BYTES) - VER
+//*  REG-TRANSACAO EM CBL0001.
+//*      COLUNAS  1-10  RT-CONTA
+//*      COLUNAS 11-14  RT-AGENCIA
+//*      COLUNA     15  RT-TIPO
+//*      COLUNAS 16-26  RT-VALOR
+//*      COLUNAS 27-36  RT-DATA (AAAA-MM-DD)
+//*
+//*-----------------------------------------------------------------
+//* PASSO010 - ORDENA OS TRES EXTRATOS DE CANAL POR CONTA/DATA
+//*-----------------------------------------------------------------
+//PASSO010 EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=BANCO.DIARIO.EXTRATO.ATM,DISP=SHR
+//SORTOUT  DD  DSN=&&ATM.ORD,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A,27,10,CH,A)
+/*
+//*
+//PASSO011 EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=BANCO.DIARIO.EXTRATO.CAIXA,DISP=SHR
+//SORTOUT  DD  DSN=&&CAIXA.ORD,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A,27,10,CH,A)
+/*
+//*
+//PASSO012 EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=BANCO.DIARIO.EXTRATO.ONLINE,DISP=SHR
+//SORTOUT  DD  DSN=&&ONLINE.ORD,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A,27,10,CH,A)
+/*
+//*
+//*-----------------------------------------------------------------
+//* PASSO020 - MERGE DOS TRES EXTRATOS JA ORDENADOS NO ARQUIVO DE
+//*            TRANSACOES CONSOLIDADO DO DIA
+//*-----------------------------------------------------------------
+//PASSO020 EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN01 DD  DSN=&&ATM.ORD,DISP=(OLD,DELETE)
+//SORTIN02 DD  DSN=&&CAIXA.ORD,DISP=(OLD,DELETE)
+//SORTIN03 DD  DSN=&&ONLINE.ORD,DISP=(OLD,DELETE)
+//SORTOUT  DD  DSN=BANCO.DIARIO.TRANSACOES,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//SYSIN    DD  *
+  MERGE FIELDS=(1,10,CH,A,27,10,CH,A)
+/*
+//*
+//*-----------------------------------------------------------------
+//* PASSO030 - ATUALIZACAO DE SALDOS (BATCH-PROCESS)
+//*-----------------------------------------------------------------
+//PASSO030 EXEC PGM=BATCH-PROCESS
+//STEPLIB  DD  DSN=BANCO.BATCH.LOADLIB,DISP=SHR
+//TRANSACO DD  DSN=BANCO.DIARIO.TRANSACOES,DISP=(OLD,DELETE,KEEP)
+//SALDOANT DD  DSN=BANCO.SALDOS.ANTERIOR,DISP=SHR
+//SALDOS   DD  DSN=BANCO.SALDOS.ATUAL,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=2600)
+//REJEITAD DD  DSN=BANCO.SALDOS.REJEITADOS,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=6800)
+//AUDITORI DD  DSN=BANCO.SALDOS.AUDITORIA,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=4700)
+//CHECKPNT DD  DSN=BANCO.BATCH.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=146,BLKSIZE=14600)
+//RESUMOAG DD  DSN=BANCO.SALDOS.RESUMO.AGENCIAS,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=5000)
+//TOTALCTL DD  DSN=BANCO.SALDOS.TOTAIS.CONTROLE,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*-----------------------------------------------------------------
+//* PASSO040 - PROMOVE O SALDOS.ATUAL DESTA NOITE A SALDOS.ANTERIOR
+//*            DA PROXIMA EXECUCAO. SO RODA SE PASSO030 TERMINOU
+//*            SEM ABEND (COMPORTAMENTO PADRAO DE FLUXO DO JCL); UM
+//*            ABEND NO PASSO030 DEIXA O SALDOS.ATUAL PARCIAL NO
+//*            LUGAR PARA O RESTART, E PASSO040 NAO CHEGA A RODAR.
+//*-----------------------------------------------------------------
+//PASSO040 EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE BANCO.SALDOS.ANTERIOR
+  SET MAXCC = 0
+  ALTER BANCO.SALDOS.ATUAL NEWNAME(BANCO.SALDOS.ANTERIOR)
+/*
+//
