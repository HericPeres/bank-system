@@ -1,68 +1,1146 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATCH-PROCESS.
        AUTHOR. MAINFRAME-TEAM.
-       
+       DATE-WRITTEN. 01/15/2024.
+      *
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       INIT DESCRICAO
+      * ---------- ---- -------------------------------------------
+      * 01/15/2024 MFT  VERSAO ORIGINAL.
+      * 08/09/2026 MFT  SALDO PASSA A SER CALCULADO A PARTIR DE
+      *                 RT-TIPO/RT-VALOR EM VEZ DE VALOR FIXO.
+      * 08/09/2026 MFT  SALDO ANTERIOR (ARQ-SALDOS-ANTERIOR) PASSA A
+      *                 SER LIDO COMO SALDO DE ABERTURA DO DIA.
+      * 08/09/2026 MFT  INCLUIDA VALIDACAO DE RT-TIPO/RT-VALOR/
+      *                 RT-DATA/RT-CONTA ANTES DA POSTAGEM.
+      * 08/09/2026 MFT  INCLUIDO ARQUIVO DE REJEITADOS COM CODIGO
+      *                 DE MOTIVO.
+      * 08/09/2026 MFT  INCLUIDO RELATORIO DE TOTAIS DE CONTROLE.
+      * 08/09/2026 MFT  INCLUIDO CHECKPOINT/RESTART PARA REINICIO
+      *                 DE LOTES GRANDES SEM REPROCESSAMENTO TOTAL.
+      * 08/09/2026 MFT  INCLUIDAS TRANSACOES DE MANUTENCAO DE STATUS
+      *                 DE CONTA (BLOQUEIO/REATIVACAO/ENCERRAMENTO).
+      * 08/09/2026 MFT  INCLUIDA TRILHA DE AUDITORIA DAS TRANSACOES
+      *                 POSTADAS.
+      * 08/09/2026 MFT  INCLUIDO CODIGO DE AGENCIA NOS LAYOUTS E
+      *                 RESUMO POR AGENCIA.
+      * 08/09/2026 MFT  ARQ-REJEITADOS PASSA A SER REABERTO EM
+      *                 EXTEND NUM RESTART (EM VEZ DE OUTPUT), PARA
+      *                 NAO PERDER REJEITADOS JA GRAVADOS PELA
+      *                 EXECUCAO QUE ABENDOU.
+      * 08/09/2026 MFT  TOTAIS DE CONTROLE E RESUMO POR AGENCIA
+      *                 VOLTAM A SER ACUMULADOS CONTA A CONTA DURANTE
+      *                 O CASAMENTO PRINCIPAL (EM VEZ DE RELENDO
+      *                 ARQ-AUDITORIA POR COMPLETO NO FINAL), JA QUE
+      *                 ARQ-AUDITORIA E HISTORICO PERMANENTE ENTRE
+      *                 LOTES E NAO REPRESENTA SO O LOTE ATUAL. O
+      *                 CHECKPOINT PASSA A GRAVAR UMA FOTOGRAFIA
+      *                 DESSES ACUMULADORES (E DE WS-CONTADOR-
+      *                 GRAVADOS/REJEITADOS), RESTAURADA NUM RESTART,
+      *                 PARA QUE UM LOTE RETOMADO FECHE COM OS MESMOS
+      *                 TOTAIS DE UM LOTE QUE TIVESSE RODADO DO
+      *                 INICIO AO FIM SEM ABEND. CONTA NOVA SEM
+      *                 NENHUMA TRANSACAO VALIDA DEIXA DE GERAR
+      *                 REGISTRO EM ARQ-SALDOS (NAO HA SALDO A
+      *                 TRANSPORTAR PARA UMA CONTA QUE NUNCA CHEGOU A
+      *                 EXISTIR).
+      * ------------------------------------------------------------
+      *
+      ***************************************************************
+      * PROPOSITO.
+      *     ATUALIZACAO NOTURNA DE SALDOS DE CONTAS A PARTIR DO
+      *     ARQUIVO DE TRANSACOES DO DIA (ARQ-TRANSACOES), TOMANDO
+      *     COMO SALDO DE ABERTURA O ARQUIVO DE SALDOS DO DIA
+      *     ANTERIOR (ARQ-SALDOS-ANTERIOR). AMBOS OS ARQUIVOS DEVEM
+      *     CHEGAR ORDENADOS POR CONTA (ARQ-TRANSACOES TAMBEM POR
+      *     DATA DENTRO DA CONTA) - VER JCL DE SORT/MERGE QUE
+      *     ANTECEDE ESTE PASSO.
+      ***************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-TRANSACOES
-               ASSIGN TO '/shared_data/transacoes.dat'
+               ASSIGN TO 'TRANSACO'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQ-SALDOS-ANTERIOR
+               ASSIGN TO 'SALDOANT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQ-SALDOS
+               ASSIGN TO 'SALDOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQ-REJEITADOS
+               ASSIGN TO 'REJEITAD'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQ-AUDITORIA
+               ASSIGN TO 'AUDITORI'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQ-CHECKPOINT
+               ASSIGN TO 'CHECKPNT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT ARQ-RESUMO-AGENCIAS
+               ASSIGN TO 'RESUMOAG'
                ORGANIZATION IS LINE SEQUENTIAL.
-               
-           SELECT ARQ-SALDOS
-               ASSIGN TO '/shared_data/saldos.dat'
+
+           SELECT ARQ-TOTAIS-CONTROLE
+               ASSIGN TO 'TOTALCTL'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       
-       FD ARQ-TRANSACOES.
-       01 REG-TRANSACAO.
-           05 RT-CONTA      PIC 9(10).
-           05 RT-TIPO       PIC X(1).
-           05 RT-VALOR      PIC 9(9)V99.
-           05 RT-DATA       PIC X(10).
-           
-       FD ARQ-SALDOS.
-       01 REG-SALDO.
-           05 RS-CONTA      PIC 9(10).
-           05 RS-SALDO      PIC S9(9)V99.
-           05 RS-STATUS     PIC X(1).
+
+      ***************************************************************
+      * ARQUIVO DE TRANSACOES DO DIA (ENTRADA) - ORDENADO POR
+      * RT-CONTA, RT-DATA.
+      ***************************************************************
+       FD  ARQ-TRANSACOES.
+       01  REG-TRANSACAO.
+           05  RT-CONTA            PIC 9(10).
+           05  RT-AGENCIA          PIC 9(04).
+           05  RT-TIPO             PIC X(01).
+               88  TIPO-DEBITO         VALUE 'D'.
+               88  TIPO-CREDITO        VALUE 'C'.
+               88  TIPO-BLOQUEIO       VALUE 'B'.
+               88  TIPO-REATIVACAO     VALUE 'R'.
+               88  TIPO-ENCERRAMENTO   VALUE 'E'.
+               88  TIPO-VALIDO         VALUES 'D' 'C' 'B' 'R' 'E'.
+               88  TIPO-FINANCEIRO     VALUES 'D' 'C'.
+           05  RT-VALOR            PIC 9(09)V99.
+           05  RT-DATA             PIC X(10).
+
+      ***************************************************************
+      * SALDOS DE ABERTURA (ENTRADA) - SAIDA DE ARQ-SALDOS DO
+      * PROCESSAMENTO ANTERIOR, ORDENADO POR RSA-CONTA.
+      ***************************************************************
+       FD  ARQ-SALDOS-ANTERIOR.
+       01  REG-SALDO-ANTERIOR.
+           05  RSA-CONTA           PIC 9(10).
+           05  RSA-AGENCIA         PIC 9(04).
+           05  RSA-SALDO           PIC S9(09)V99.
+           05  RSA-STATUS          PIC X(01).
+
+      ***************************************************************
+      * SALDOS ATUALIZADOS (SAIDA) - TORNA-SE O ARQ-SALDOS-ANTERIOR
+      * DO PROXIMO PROCESSAMENTO.
+      ***************************************************************
+       FD  ARQ-SALDOS.
+       01  REG-SALDO.
+           05  RS-CONTA            PIC 9(10).
+           05  RS-AGENCIA          PIC 9(04).
+           05  RS-SALDO            PIC S9(09)V99.
+           05  RS-STATUS           PIC X(01).
+               88  CONTA-ATIVA         VALUE 'A'.
+               88  CONTA-BLOQUEADA     VALUE 'B'.
+               88  CONTA-ENCERRADA     VALUE 'E'.
+
+      ***************************************************************
+      * TRANSACOES REJEITADAS NA VALIDACAO (SAIDA).
+      ***************************************************************
+       FD  ARQ-REJEITADOS.
+       01  REG-REJEITADO.
+           05  RJ-CONTA            PIC 9(10).
+           05  RJ-AGENCIA          PIC 9(04).
+           05  RJ-TIPO             PIC X(01).
+           05  RJ-VALOR            PIC 9(09)V99.
+           05  RJ-DATA             PIC X(10).
+           05  RJ-COD-MOTIVO       PIC X(02).
+           05  RJ-DESC-MOTIVO      PIC X(30).
+
+      ***************************************************************
+      * TRILHA DE AUDITORIA DAS TRANSACOES EFETIVAMENTE POSTADAS
+      * (SAIDA, SEMPRE EM EXTEND - HISTORICO ACUMULADO ENTRE LOTES).
+      ***************************************************************
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA.
+           05  AU-CONTA            PIC 9(10).
+           05  AU-AGENCIA          PIC 9(04).
+           05  AU-TIPO             PIC X(01).
+           05  AU-VALOR            PIC 9(09)V99.
+           05  AU-DATA             PIC X(10).
+           05  AU-SALDO-RESULT     PIC S9(09)V99.
+
+      ***************************************************************
+      * PONTOS DE CONTROLE PARA REINICIO (SAIDA, EXTEND - HISTORICO
+      * DE CHECKPOINTS DO LOTE). O ARQUIVO ACUMULA REGISTROS DE TODAS
+      * AS EXECUCOES; O ULTIMO REGISTRO GRAVADO E QUE DECIDE SE A
+      * PROXIMA EXECUCAO E UM RESTART:
+      *     CK-TIPO-REG = 'C' - CHECKPOINT INTERMEDIARIO (CONTA
+      *         CK-CONTA JA TOTALMENTE GRAVADA EM ARQ-SALDOS, LIDOS
+      *         CK-CONTADOR-LIDOS REGISTROS DE TRANSACOES) - SE ESTE
+      *         FOR O ULTIMO REGISTRO DO ARQUIVO, O LOTE ANTERIOR
+      *         ABENDOU E A EXECUCAO ATUAL RETOMA A PARTIR DELE.
+      *     CK-TIPO-REG = 'F' - FIM DE LOTE (GRAVADO SO QUANDO O LOTE
+      *         TERMINA COM SUCESSO) - SE ESTE FOR O ULTIMO REGISTRO,
+      *         NAO HA RESTART PENDENTE.
+      * ALEM DA POSICAO DE LEITURA, O REGISTRO DE CONTROLE ('C' OU 'F')
+      * CARREGA UMA FOTOGRAFIA DOS ACUMULADORES ESCALARES DO LOTE
+      * (TOTAIS DE CONTROLE E CONTADORES DE GRAVADOS/REJEITADOS) NO
+      * MOMENTO DO CHECKPOINT, PARA QUE UM RESTART RETOME A ACUMULACAO
+      * EXATAMENTE DE ONDE A EXECUCAO ANTERIOR PAROU, EM VEZ DE
+      * REDERIVAR ESSES VALORES A PARTIR DE ARQ-AUDITORIA (QUE E
+      * HISTORICO PERMANENTE ENTRE LOTES, NAO PODENDO SER RELIDO DO
+      * INICIO A CADA EXECUCAO). A TABELA DE RESUMO POR AGENCIA NAO
+      * CABE NO PROPRIO REGISTRO DE CONTROLE (ORGANIZACAO LINE
+      * SEQUENTIAL NAO SUPORTA CAMPO OCCURS DENTRO DO REGISTRO) E POR
+      * ISSO E GRAVADA COMO UMA SEQUENCIA DE REGISTROS CK-TIPO-REG =
+      * 'A', UM POR AGENCIA JA RESUMIDA, IMEDIATAMENTE APOS O REGISTRO
+      * DE CONTROLE QUE OS PRECEDE.
+      ***************************************************************
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CK-CONTADOR-LIDOS   PIC 9(07).
+           05  CK-CONTA            PIC 9(10).
+           05  CK-TIPO-REG         PIC X(01).
+               88  CK-FIM-DE-LOTE      VALUE 'F'.
+               88  CK-PONTO-CONTROLE   VALUE 'C'.
+               88  CK-RESUMO-AGENCIA   VALUE 'A'.
+           05  CK-CONTADOR-GRAVADOS    PIC 9(07).
+           05  CK-CONTADOR-REJEITADOS  PIC 9(07).
+           05  CK-TOTAL-DEBITO     PIC S9(11)V99.
+           05  CK-TOTAL-CREDITO    PIC S9(11)V99.
+           05  CK-QTD-DEBITO       PIC 9(07).
+           05  CK-QTD-CREDITO      PIC 9(07).
+           05  CK-QTD-BLOQUEIO     PIC 9(07).
+           05  CK-QTD-REATIVACAO   PIC 9(07).
+           05  CK-QTD-ENCERRAMENTO PIC 9(07).
+           05  CK-QTD-AGENCIAS     PIC 9(03).
+           05  CK-TAB-AGENCIA      PIC 9(04).
+           05  CK-TAB-QTD-CONTAS   PIC 9(07).
+           05  CK-TAB-TOT-DEBITO   PIC S9(11)V99.
+           05  CK-TAB-TOT-CREDITO  PIC S9(11)V99.
+           05  CK-TAB-SALDO-FINAL  PIC S9(11)V99.
+
+      ***************************************************************
+      * RESUMO DE MOVIMENTO E SALDO POR AGENCIA (SAIDA).
+      ***************************************************************
+       FD  ARQ-RESUMO-AGENCIAS.
+       01  REG-RESUMO-AGENCIA.
+           05  RA-AGENCIA          PIC 9(04).
+           05  RA-QTD-CONTAS       PIC 9(07).
+           05  RA-TOTAL-DEBITO     PIC S9(11)V99.
+           05  RA-TOTAL-CREDITO    PIC S9(11)V99.
+           05  RA-SALDO-FINAL      PIC S9(11)V99.
+
+      ***************************************************************
+      * RELATORIO DE TOTAIS DE CONTROLE (SAIDA, TEXTO).
+      ***************************************************************
+       FD  ARQ-TOTAIS-CONTROLE.
+       01  REG-TOTAIS-CONTROLE.
+           05  TC-LINHA            PIC X(80).
 
        WORKING-STORAGE SECTION.
-       77 WS-EOF            PIC X(1) VALUE 'N'.
-       77 WS-CONTADOR       PIC 9(5) VALUE 0.
-       
+
+      * INDICADORES DE FIM DE ARQUIVO
+       77  WS-OM-EOF               PIC X(01)   VALUE 'N'.
+           88  FIM-SALDO-ANTERIOR      VALUE 'S'.
+       77  WS-TR-EOF               PIC X(01)   VALUE 'N'.
+           88  FIM-TRANSACOES           VALUE 'S'.
+
+      * INDICADORES DE VALIDACAO / EXECUCAO
+       77  WS-TRANS-VALIDA         PIC X(01)   VALUE 'S'.
+           88  TRANSACAO-VALIDA         VALUE 'S'.
+           88  TRANSACAO-INVALIDA       VALUE 'N'.
+       77  WS-MODO-RESTART         PIC X(01)   VALUE 'N'.
+           88  EXECUCAO-EM-RESTART      VALUE 'S'.
+       77  WS-CK-EOF               PIC X(01)   VALUE 'N'.
+       77  WS-CHECKPOINT-ABERTO    PIC X(01)   VALUE 'N'.
+       77  WS-FS-CHECKPOINT        PIC X(02)   VALUE '00'.
+       77  WS-CHECKPOINT-PENDENTE  PIC X(01)   VALUE 'N'.
+           88  HA-CHECKPOINT-PENDENTE  VALUE 'S'.
+       77  WS-CONTA-TEVE-POSTAGEM  PIC X(01)   VALUE 'N'.
+           88  HOUVE-POSTAGEM-NA-CONTA  VALUE 'S'.
+
+      * CONTADORES GERAIS DO LOTE
+       77  WS-CONTADOR-LIDOS       PIC 9(07) COMP  VALUE 0.
+       77  WS-CONTADOR-APLICADOS   PIC 9(07) COMP  VALUE 0.
+       77  WS-CONTADOR-GRAVADOS    PIC 9(07) COMP  VALUE 0.
+       77  WS-CONTADOR-REJEITADOS  PIC 9(07) COMP  VALUE 0.
+       77  WS-RESTO-CHECKPOINT     PIC 9(07) COMP  VALUE 0.
+
+      * PARAMETROS DE CHECKPOINT/RESTART
+       77  WS-CHECKPOINT-INTERVALO PIC 9(07) COMP  VALUE 1000.
+       77  WS-CHECKPOINT-CONTADOR  PIC 9(07) COMP  VALUE 0.
+       77  WS-CHECKPOINT-CONTA     PIC 9(10)       VALUE 0.
+
+      * MOTIVO DE REJEICAO DA TRANSACAO EM ANALISE
+       77  WS-COD-MOTIVO           PIC X(02)       VALUE SPACES.
+       77  WS-DESC-MOTIVO          PIC X(30)       VALUE SPACES.
+
+      * CAMPOS DE TRABALHO PARA VALIDACAO DE DATA (AAAA-MM-DD)
+       77  WS-DATA-ANO             PIC 9(04)       VALUE 0.
+       77  WS-DATA-MES             PIC 9(02)       VALUE 0.
+       77  WS-DATA-DIA             PIC 9(02)       VALUE 0.
+
+      * COPIA DE TRABALHO DO ULTIMO SALDO ANTERIOR LIDO
+       01  WS-SALDO-ANTERIOR.
+           05  WS-OM-CONTA         PIC 9(10)       VALUE 0.
+           05  WS-OM-AGENCIA       PIC 9(04)       VALUE 0.
+           05  WS-OM-SALDO         PIC S9(09)V99   VALUE 0.
+           05  WS-OM-STATUS        PIC X(01)       VALUE 'A'.
+
+      * CONTROLE DA CONTA EM PROCESSAMENTO (QUEBRA DE CONTROLE)
+       01  WS-CONTROLE-CONTA.
+           05  WS-CONTA-ATUAL      PIC 9(10)       VALUE 0.
+           05  WS-AGENCIA-ATUAL    PIC 9(04)       VALUE 0.
+           05  WS-SALDO-ATUAL      PIC S9(09)V99   VALUE 0.
+           05  WS-STATUS-ATUAL     PIC X(01)       VALUE 'A'.
+           05  WS-DEBITO-CONTA     PIC S9(09)V99   VALUE 0.
+           05  WS-CREDITO-CONTA    PIC S9(09)V99   VALUE 0.
+
+      * TOTAIS DE CONTROLE DO LOTE, POR TIPO DE TRANSACAO - ACUMULADOS
+      * CONTA A CONTA DURANTE O CASAMENTO PRINCIPAL (8000/8500) E
+      * RESTAURADOS A PARTIR DO ULTIMO CHECKPOINT NUM RESTART (VER
+      * 1100-VERIFICAR-CHECKPOINT), JA QUE ARQ-AUDITORIA E HISTORICO
+      * PERMANENTE ENTRE LOTES E NAO PODE SER RELIDO DO INICIO PARA
+      * DERIVAR OS TOTAIS DE UM LOTE EM PARTICULAR.
+       01  WS-TOTAIS-CONTROLE.
+           05  WS-TOTAL-DEBITO     PIC S9(11)V99   VALUE 0.
+           05  WS-TOTAL-CREDITO    PIC S9(11)V99   VALUE 0.
+           05  WS-QTD-DEBITO       PIC 9(07) COMP  VALUE 0.
+           05  WS-QTD-CREDITO      PIC 9(07) COMP  VALUE 0.
+           05  WS-QTD-BLOQUEIO     PIC 9(07) COMP  VALUE 0.
+           05  WS-QTD-REATIVACAO   PIC 9(07) COMP  VALUE 0.
+           05  WS-QTD-ENCERRAMENTO PIC 9(07) COMP  VALUE 0.
+
+      * TABELA DE RESUMO POR AGENCIA (MONTADA EM MEMORIA DURANTE O
+      * CASAMENTO PRINCIPAL, CONTA A CONTA, E GRAVADA EM
+      * ARQ-RESUMO-AGENCIAS NO FINAL DO LOTE)
+       01  WS-TABELA-AGENCIAS.
+           05  WS-QTD-AGENCIAS     PIC 9(03) COMP  VALUE 0.
+           05  WS-AGENCIA-ENTRY OCCURS 200 TIMES
+                                   INDEXED BY WS-IDX-AG.
+               10  WS-TAB-AGENCIA      PIC 9(04).
+               10  WS-TAB-QTD-CONTAS   PIC 9(07) COMP.
+               10  WS-TAB-TOT-DEBITO   PIC S9(11)V99.
+               10  WS-TAB-TOT-CREDITO  PIC S9(11)V99.
+               10  WS-TAB-SALDO-FINAL  PIC S9(11)V99.
+       77  WS-IDX-AG-ENCONTRADO    PIC X(01)       VALUE 'N'.
+
+      * CAMPOS AUXILIARES PARA IMPRESSAO DO RELATORIO DE TOTAIS - AS
+      * LARGURAS ACOMPANHAM AS DOS CAMPOS DE ORIGEM (WS-TOTAL-DEBITO/
+      * WS-TOTAL-CREDITO EM S9(11)V99, WS-QTD-* EM 9(07)) PARA EVITAR
+      * TRUNCAMENTO EM LOTES GRANDES.
+       01  WS-EDIT-VALOR           PIC ZZ.ZZZ.ZZZ.ZZ9,99-.
+       01  WS-EDIT-QTD             PIC Z.ZZZ.ZZ9.
+
        PROCEDURE DIVISION.
-       
-       MAIN-PROCEDURE.
+
+      ***************************************************************
+      * 0000-MAINLINE - ROTINA PRINCIPAL.
+      ***************************************************************
+       0000-MAINLINE.
            DISPLAY 'INICIANDO PROCESSAMENTO BATCH'.
-           PERFORM ABRE-ARQUIVOS.
-           PERFORM PROCESSAR-TRANSACOES.
-           PERFORM FECHA-ARQUIVOS.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-PRINCIPAL
+               THRU 2000-PROCESSAR-PRINCIPAL-EXIT
+               UNTIL FIM-SALDO-ANTERIOR AND FIM-TRANSACOES.
+           PERFORM 9600-GRAVAR-RESUMO-AGENCIAS
+               THRU 9600-GRAVAR-RESUMO-AGENCIAS-EXIT.
+           PERFORM 9700-GERAR-RELATORIO-TOTAIS
+               THRU 9700-GERAR-RELATORIO-TOTAIS-EXIT.
+           PERFORM 9800-ENCERRAR-ARQUIVOS
+               THRU 9800-ENCERRAR-ARQUIVOS-EXIT.
            DISPLAY 'PROCESSAMENTO CONCLUIDO'.
-           DISPLAY 'TOTAL REGISTROS: ' WS-CONTADOR.
+      * OS TRES CONTADORES ABAIXO COBREM O LOTE LOGICO INTEIRO, ANTES
+      * E DEPOIS DE QUALQUER RESTART (LIDOS E REDERIVADO PELA RELEITURA
+      * DE ARQ-TRANSACOES NA RETOMADA; GRAVADOS/REJEITADOS SAO
+      * RESTAURADOS DO ULTIMO CHECKPOINT EM 1100-VERIFICAR-CHECKPOINT) -
+      * NENHUM DELES FICA RESTRITO SO AO TRECHO PROCESSADO POR ESTA
+      * EXECUCAO EM PARTICULAR.
+           DISPLAY 'TOTAL LIDOS      : ' WS-CONTADOR-LIDOS.
+           DISPLAY 'TOTAL GRAVADOS    : ' WS-CONTADOR-GRAVADOS.
+           DISPLAY 'TOTAL REJEITADOS  : ' WS-CONTADOR-REJEITADOS.
            STOP RUN.
-           
-       ABRE-ARQUIVOS.
+
+      ***************************************************************
+      * 1000-INICIALIZAR - ABRE ARQUIVOS, APLICA RESTART SE HOUVER
+      * CHECKPOINT PENDENTE E POSICIONA A LEITURA ANTECIPADA DOS
+      * DOIS ARQUIVOS DE ENTRADA (TECNICA DE "READ-AHEAD" PARA O
+      * CASAMENTO SEQUENCIAL SALDO ANTERIOR X TRANSACOES).
+      ***************************************************************
+       1000-INICIALIZAR.
+           PERFORM 1100-VERIFICAR-CHECKPOINT
+               THRU 1100-VERIFICAR-CHECKPOINT-EXIT.
+
+           OPEN INPUT ARQ-SALDOS-ANTERIOR.
            OPEN INPUT ARQ-TRANSACOES.
-           OPEN OUTPUT ARQ-SALDOS.
-           
-       PROCESSAR-TRANSACOES.
-           PERFORM UNTIL WS-EOF = 'S'
-               READ ARQ-TRANSACOES
-                   AT END MOVE 'S' TO WS-EOF
-                   NOT AT END PERFORM PROCESSAR-REGISTRO
-               END-READ
+           OPEN EXTEND ARQ-AUDITORIA.
+           OPEN EXTEND ARQ-CHECKPOINT.
+           OPEN OUTPUT ARQ-RESUMO-AGENCIAS.
+           OPEN OUTPUT ARQ-TOTAIS-CONTROLE.
+
+           IF EXECUCAO-EM-RESTART
+               OPEN EXTEND ARQ-SALDOS
+               OPEN EXTEND ARQ-REJEITADOS
+               DISPLAY 'RETOMANDO APOS CHECKPOINT - REGISTRO '
+                   WS-CHECKPOINT-CONTADOR ' CONTA '
+                   WS-CHECKPOINT-CONTA
+               PERFORM 9150-SALTAR-SALDOS-PROCESSADOS
+                   THRU 9150-SALTAR-SALDOS-PROCESSADOS-EXIT
+               PERFORM 9300-SALTAR-TRANSACOES-PROCESSADAS
+                   THRU 9300-SALTAR-TRANSACOES-PROCESSADAS-EXIT
+           ELSE
+               OPEN OUTPUT ARQ-SALDOS
+               OPEN OUTPUT ARQ-REJEITADOS
+               PERFORM 9100-LER-SALDO-ANTERIOR
+                   THRU 9100-LER-SALDO-ANTERIOR-EXIT
+               PERFORM 9200-LER-TRANSACAO
+                   THRU 9200-LER-TRANSACAO-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 1100-VERIFICAR-CHECKPOINT - LE TODO O ARQUIVO DE CHECKPOINT
+      * (SE EXISTIR) E DECIDE A PARTIR DO SEU ULTIMO REGISTRO SE HA
+      * UM RESTART PENDENTE. UM REGISTRO CK-FIM-DE-LOTE SO E GRAVADO
+      * QUANDO O LOTE ANTERIOR TERMINOU COM SUCESSO (9800-ENCERRAR-
+      * ARQUIVOS); SE ELE FOR O ULTIMO REGISTRO, O ARQUIVO NAO
+      * REPRESENTA UM RESTART, AINDA QUE HAJA PONTOS DE CONTROLE
+      * ANTERIORES A ELE. DE PASSAGEM, A FOTOGRAFIA DOS ACUMULADORES
+      * GRAVADA NO ULTIMO REGISTRO DE CADA TIPO TAMBEM E CARREGADA
+      * PARA WORKING-STORAGE: DE UM CK-PONTO-CONTROLE, PARA RETOMAR A
+      * ACUMULACAO DE ONDE O LOTE ANTERIOR PAROU (INCLUINDO A TABELA
+      * DE RESUMO POR AGENCIA, RECONSTRUIDA A PARTIR DOS REGISTROS
+      * CK-RESUMO-AGENCIA QUE SEGUEM O PONTO DE CONTROLE); DE UM
+      * CK-FIM-DE-LOTE, PARA ZERAR TUDO, JA QUE UM LOTE NOVO NAO
+      * CONTINUA O ANTERIOR.
+      ***************************************************************
+       1100-VERIFICAR-CHECKPOINT.
+           MOVE 'N' TO WS-CK-EOF.
+           MOVE 'N' TO WS-CHECKPOINT-ABERTO.
+           MOVE 'N' TO WS-MODO-RESTART.
+           PERFORM 1160-ZERAR-CHECKPOINT
+               THRU 1160-ZERAR-CHECKPOINT-EXIT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF WS-FS-CHECKPOINT = '00' OR WS-FS-CHECKPOINT = '05'
+               MOVE 'S' TO WS-CHECKPOINT-ABERTO
+           END-IF.
+           IF WS-FS-CHECKPOINT = '00'
+               PERFORM UNTIL WS-CK-EOF = 'S'
+                   READ ARQ-CHECKPOINT
+                       AT END
+                           MOVE 'S' TO WS-CK-EOF
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN CK-FIM-DE-LOTE
+                                   MOVE 'N' TO WS-MODO-RESTART
+                                   PERFORM 1160-ZERAR-CHECKPOINT THRU
+                                       1160-ZERAR-CHECKPOINT-EXIT
+                               WHEN CK-PONTO-CONTROLE
+                                   MOVE CK-CONTADOR-LIDOS
+                                     TO WS-CHECKPOINT-CONTADOR
+                                   MOVE CK-CONTA TO WS-CHECKPOINT-CONTA
+                                   MOVE 'S' TO WS-MODO-RESTART
+                                   PERFORM 1150-CARREGAR-CHECKPOINT
+                                     THRU 1150-CARREGAR-CHECKPOINT-EXIT
+                               WHEN CK-RESUMO-AGENCIA
+                                   PERFORM 1155-CARREGAR-AGENCIA-CK
+                                     THRU 1155-CARREGAR-AGENCIA-CK-EXIT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           IF WS-CHECKPOINT-ABERTO = 'S'
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+       1100-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 1150-CARREGAR-CHECKPOINT - RESTAURA OS ACUMULADORES ESCALARES
+      * DO LOTE (TOTAIS DE CONTROLE E CONTADORES) A PARTIR DA
+      * FOTOGRAFIA GRAVADA NO REGISTRO DE CONTROLE LIDO EM 1100, E
+      * ESVAZIA A TABELA DE RESUMO POR AGENCIA, QUE E RECONSTRUIDA A
+      * SEGUIR PELOS REGISTROS CK-RESUMO-AGENCIA EM 1155.
+      ***************************************************************
+       1150-CARREGAR-CHECKPOINT.
+           MOVE CK-CONTADOR-GRAVADOS    TO WS-CONTADOR-GRAVADOS.
+           MOVE CK-CONTADOR-REJEITADOS  TO WS-CONTADOR-REJEITADOS.
+           MOVE CK-TOTAL-DEBITO         TO WS-TOTAL-DEBITO.
+           MOVE CK-TOTAL-CREDITO        TO WS-TOTAL-CREDITO.
+           MOVE CK-QTD-DEBITO           TO WS-QTD-DEBITO.
+           MOVE CK-QTD-CREDITO          TO WS-QTD-CREDITO.
+           MOVE CK-QTD-BLOQUEIO         TO WS-QTD-BLOQUEIO.
+           MOVE CK-QTD-REATIVACAO       TO WS-QTD-REATIVACAO.
+           MOVE CK-QTD-ENCERRAMENTO     TO WS-QTD-ENCERRAMENTO.
+           MOVE 0                       TO WS-QTD-AGENCIAS.
+       1150-CARREGAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 1155-CARREGAR-AGENCIA-CK - ACRESCENTA A TABELA DE RESUMO POR
+      * AGENCIA EM WORKING-STORAGE UMA LINHA LIDA DE UM REGISTRO
+      * CK-RESUMO-AGENCIA. CHAMADA PARA CADA REGISTRO DESSE TIPO
+      * ENCONTRADO LOGO APOS O PONTO DE CONTROLE MAIS RECENTE. SO
+      * ACUMULA SE O PONTO DE CONTROLE QUE OS PRECEDE FOR UM
+      * CK-PONTO-CONTROLE (WS-MODO-RESTART = 'S'): OS REGISTROS DE
+      * AGENCIA QUE SEGUEM UM CK-FIM-DE-LOTE SAO APENAS A FOTOGRAFIA
+      * DE FECHAMENTO DAQUELE LOTE JA ENCERRADO E NAO DEVEM REALIMENTAR
+      * A TABELA QUE 1160 ACABOU DE ZERAR PARA O LOTE NOVO.
+      ***************************************************************
+       1155-CARREGAR-AGENCIA-CK.
+           IF WS-MODO-RESTART = 'S'
+               ADD 1 TO WS-QTD-AGENCIAS
+               SET WS-IDX-AG TO WS-QTD-AGENCIAS
+               MOVE CK-TAB-AGENCIA     TO WS-TAB-AGENCIA(WS-IDX-AG)
+               MOVE CK-TAB-QTD-CONTAS  TO WS-TAB-QTD-CONTAS(WS-IDX-AG)
+               MOVE CK-TAB-TOT-DEBITO  TO WS-TAB-TOT-DEBITO(WS-IDX-AG)
+               MOVE CK-TAB-TOT-CREDITO TO WS-TAB-TOT-CREDITO(WS-IDX-AG)
+               MOVE CK-TAB-SALDO-FINAL TO WS-TAB-SALDO-FINAL(WS-IDX-AG)
+           END-IF.
+       1155-CARREGAR-AGENCIA-CK-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 1160-ZERAR-CHECKPOINT - ZERA OS ACUMULADORES DO LOTE.
+      * USADA NO INICIO DE 1100 (ANTES DE SABER SE HA RESTART) E
+      * SEMPRE QUE UM CK-FIM-DE-LOTE E ENCONTRADO NA LEITURA DO
+      * HISTORICO DE CHECKPOINTS, POIS UM LOTE NOVO NAO CONTINUA OS
+      * ACUMULADORES DO LOTE ANTERIOR.
+      ***************************************************************
+       1160-ZERAR-CHECKPOINT.
+           MOVE 0 TO WS-CONTADOR-GRAVADOS.
+           MOVE 0 TO WS-CONTADOR-REJEITADOS.
+           MOVE 0 TO WS-TOTAL-DEBITO WS-TOTAL-CREDITO.
+           MOVE 0 TO WS-QTD-DEBITO WS-QTD-CREDITO WS-QTD-BLOQUEIO
+                     WS-QTD-REATIVACAO WS-QTD-ENCERRAMENTO.
+           MOVE 0 TO WS-QTD-AGENCIAS.
+       1160-ZERAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 2000-PROCESSAR-PRINCIPAL - CASAMENTO SEQUENCIAL (MATCH/MERGE)
+      * ENTRE O SALDO ANTERIOR E AS TRANSACOES DO DIA, AMBOS EM
+      * ORDEM DE CONTA. A CADA PASSAGEM, A MENOR CHAVE PENDENTE
+      * DEFINE A ACAO A TOMAR.
+      ***************************************************************
+       2000-PROCESSAR-PRINCIPAL.
+           EVALUATE TRUE
+               WHEN FIM-TRANSACOES
+                   PERFORM 3000-GRAVAR-SEM-MOVIMENTO
+                       THRU 3000-GRAVAR-SEM-MOVIMENTO-EXIT
+                   PERFORM 9100-LER-SALDO-ANTERIOR
+                       THRU 9100-LER-SALDO-ANTERIOR-EXIT
+               WHEN FIM-SALDO-ANTERIOR
+                   PERFORM 4000-PROCESSAR-CONTA-NOVA
+                       THRU 4000-PROCESSAR-CONTA-NOVA-EXIT
+               WHEN WS-OM-CONTA < RT-CONTA
+                   PERFORM 3000-GRAVAR-SEM-MOVIMENTO
+                       THRU 3000-GRAVAR-SEM-MOVIMENTO-EXIT
+                   PERFORM 9100-LER-SALDO-ANTERIOR
+                       THRU 9100-LER-SALDO-ANTERIOR-EXIT
+               WHEN RT-CONTA < WS-OM-CONTA
+                   PERFORM 4000-PROCESSAR-CONTA-NOVA
+                       THRU 4000-PROCESSAR-CONTA-NOVA-EXIT
+               WHEN OTHER
+                   PERFORM 5000-PROCESSAR-CONTA-EXISTENTE
+                       THRU 5000-PROCESSAR-CONTA-EXISTENTE-EXIT
+           END-EVALUATE.
+       2000-PROCESSAR-PRINCIPAL-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 3000-GRAVAR-SEM-MOVIMENTO - CONTA DO SALDO ANTERIOR QUE NAO
+      * RECEBEU NENHUMA TRANSACAO HOJE: O SALDO E O STATUS SAO
+      * APENAS TRANSPORTADOS PARA O NOVO ARQUIVO DE SALDOS.
+      ***************************************************************
+       3000-GRAVAR-SEM-MOVIMENTO.
+           MOVE WS-OM-CONTA    TO WS-CONTA-ATUAL.
+           MOVE WS-OM-AGENCIA  TO WS-AGENCIA-ATUAL.
+           MOVE WS-OM-SALDO    TO WS-SALDO-ATUAL.
+           MOVE WS-OM-STATUS   TO WS-STATUS-ATUAL.
+           MOVE 0              TO WS-DEBITO-CONTA WS-CREDITO-CONTA.
+           PERFORM 9400-FINALIZAR-CONTA
+               THRU 9400-FINALIZAR-CONTA-EXIT.
+       3000-GRAVAR-SEM-MOVIMENTO-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 4000-PROCESSAR-CONTA-NOVA - CONTA SEM SALDO ANTERIOR, CUJA
+      * PRIMEIRA MOVIMENTACAO APARECE HOJE NAS TRANSACOES. PARTE DE
+      * SALDO ZERO E STATUS ATIVO. SE TODAS AS TRANSACOES DO GRUPO
+      * FOREM REJEITADAS NA VALIDACAO, A CONTA NUNCA CHEGA A EXISTIR
+      * DE FATO (NAO HAVIA SALDO ANTERIOR NEM POSTAGEM VALIDA HOJE) E
+      * NAO DEVE SER GRAVADA EM ARQ-SALDOS - SENAO, TERIAMOS UM SALDO
+      * FABRICADO DO NADA PARA UMA CONTA QUE NUNCA EXISTIU.
+      ***************************************************************
+       4000-PROCESSAR-CONTA-NOVA.
+           MOVE RT-CONTA       TO WS-CONTA-ATUAL.
+           MOVE RT-AGENCIA     TO WS-AGENCIA-ATUAL.
+           MOVE 0              TO WS-SALDO-ATUAL.
+           MOVE 'A'            TO WS-STATUS-ATUAL.
+           MOVE 0              TO WS-DEBITO-CONTA WS-CREDITO-CONTA.
+           MOVE 'N'            TO WS-CONTA-TEVE-POSTAGEM.
+           PERFORM 6000-PROCESSAR-GRUPO-TRANSACOES
+               THRU 6000-PROCESSAR-GRUPO-TRANSACOES-EXIT.
+           IF HOUVE-POSTAGEM-NA-CONTA
+               PERFORM 9400-FINALIZAR-CONTA
+                   THRU 9400-FINALIZAR-CONTA-EXIT
+           END-IF.
+       4000-PROCESSAR-CONTA-NOVA-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 5000-PROCESSAR-CONTA-EXISTENTE - CONTA PRESENTE NO SALDO
+      * ANTERIOR E QUE TAMBEM TEM TRANSACOES HOJE. O SALDO DE
+      * ABERTURA E O STATUS VEM DO ARQUIVO DO DIA ANTERIOR, POR ISSO A
+      * CONTA E SEMPRE FINALIZADA, MESMO QUE TODAS AS TRANSACOES DE
+      * HOJE SEJAM REJEITADAS (O SALDO DE ABERTURA PRECISA SER
+      * TRANSPORTADO DA MESMA FORMA QUE EM 3000-GRAVAR-SEM-MOVIMENTO).
+      ***************************************************************
+       5000-PROCESSAR-CONTA-EXISTENTE.
+           MOVE WS-OM-CONTA    TO WS-CONTA-ATUAL.
+           MOVE WS-OM-AGENCIA  TO WS-AGENCIA-ATUAL.
+           MOVE WS-OM-SALDO    TO WS-SALDO-ATUAL.
+           MOVE WS-OM-STATUS   TO WS-STATUS-ATUAL.
+           MOVE 0              TO WS-DEBITO-CONTA WS-CREDITO-CONTA.
+           PERFORM 6000-PROCESSAR-GRUPO-TRANSACOES
+               THRU 6000-PROCESSAR-GRUPO-TRANSACOES-EXIT.
+           PERFORM 9400-FINALIZAR-CONTA
+               THRU 9400-FINALIZAR-CONTA-EXIT.
+           PERFORM 9100-LER-SALDO-ANTERIOR
+               THRU 9100-LER-SALDO-ANTERIOR-EXIT.
+       5000-PROCESSAR-CONTA-EXISTENTE-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 6000-PROCESSAR-GRUPO-TRANSACOES - CONSOME TODAS AS
+      * TRANSACOES CONSECUTIVAS DA CONTA EM WS-CONTA-ATUAL (QUEBRA
+      * DE CONTROLE), VALIDANDO E POSTANDO CADA UMA.
+      ***************************************************************
+       6000-PROCESSAR-GRUPO-TRANSACOES.
+           PERFORM 6100-PROCESSAR-UMA-TRANSACAO
+               THRU 6100-PROCESSAR-UMA-TRANSACAO-EXIT
+               UNTIL FIM-TRANSACOES
+                  OR RT-CONTA NOT = WS-CONTA-ATUAL.
+       6000-PROCESSAR-GRUPO-TRANSACOES-EXIT.
+           EXIT.
+
+       6100-PROCESSAR-UMA-TRANSACAO.
+           PERFORM 7000-VALIDAR-TRANSACAO
+               THRU 7000-VALIDAR-TRANSACAO-EXIT.
+
+           IF TRANSACAO-INVALIDA
+               PERFORM 7500-GRAVAR-REJEITADO
+                   THRU 7500-GRAVAR-REJEITADO-EXIT
+           ELSE
+               IF TIPO-FINANCEIRO
+                   IF WS-STATUS-ATUAL NOT = 'A'
+                       MOVE '05' TO WS-COD-MOTIVO
+                       MOVE 'CONTA BLOQUEADA OU ENCERRADA'
+                           TO WS-DESC-MOTIVO
+                       PERFORM 7500-GRAVAR-REJEITADO
+                           THRU 7500-GRAVAR-REJEITADO-EXIT
+                   ELSE
+                       PERFORM 8000-APLICAR-MOVIMENTO
+                           THRU 8000-APLICAR-MOVIMENTO-EXIT
+                   END-IF
+               ELSE
+                   PERFORM 8500-APLICAR-STATUS
+                       THRU 8500-APLICAR-STATUS-EXIT
+               END-IF
+           END-IF.
+
+      * WS-CONTADOR-LIDOS JA INCLUI A TRANSACAO ACIMA (LIDA NUMA
+      * PASSAGEM ANTERIOR); GUARDA-SE AQUI O "ATE ONDE JA FOI
+      * APLICADO", ANTES DA LEITURA ANTECIPADA ABAIXO AVANCAR PARA UM
+      * REGISTRO AINDA NAO PROCESSADO (POSSIVELMENTE DE OUTRA CONTA).
+           MOVE WS-CONTADOR-LIDOS TO WS-CONTADOR-APLICADOS.
+
+           PERFORM 9200-LER-TRANSACAO
+               THRU 9200-LER-TRANSACAO-EXIT.
+       6100-PROCESSAR-UMA-TRANSACAO-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 7000-VALIDAR-TRANSACAO - CONFERE RT-CONTA, RT-TIPO, RT-VALOR
+      * E RT-DATA ANTES DE AUTORIZAR A POSTAGEM. QUALQUER FALHA
+      * MARCA TRANSACAO-INVALIDA E REGISTRA O MOTIVO.
+      ***************************************************************
+       7000-VALIDAR-TRANSACAO.
+           MOVE 'S' TO WS-TRANS-VALIDA.
+           MOVE SPACES TO WS-COD-MOTIVO WS-DESC-MOTIVO.
+
+           IF RT-CONTA IS NOT NUMERIC
+               MOVE '04' TO WS-COD-MOTIVO
+               MOVE 'CONTA NAO NUMERICA' TO WS-DESC-MOTIVO
+               MOVE 'N' TO WS-TRANS-VALIDA
+               GO TO 7000-VALIDAR-TRANSACAO-EXIT
+           END-IF.
+
+           IF NOT TIPO-VALIDO
+               MOVE '01' TO WS-COD-MOTIVO
+               MOVE 'TIPO DE TRANSACAO INVALIDO' TO WS-DESC-MOTIVO
+               MOVE 'N' TO WS-TRANS-VALIDA
+               GO TO 7000-VALIDAR-TRANSACAO-EXIT
+           END-IF.
+
+           IF TIPO-FINANCEIRO
+               IF RT-VALOR IS NOT NUMERIC OR RT-VALOR = 0
+                   MOVE '02' TO WS-COD-MOTIVO
+                   MOVE 'VALOR INVALIDO OU ZERADO' TO WS-DESC-MOTIVO
+                   MOVE 'N' TO WS-TRANS-VALIDA
+                   GO TO 7000-VALIDAR-TRANSACAO-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 7300-VALIDAR-DATA
+               THRU 7300-VALIDAR-DATA-EXIT.
+       7000-VALIDAR-TRANSACAO-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 7300-VALIDAR-DATA - CONFERE QUE RT-DATA ESTA NO FORMATO
+      * AAAA-MM-DD, COM MES E DIA EM FAIXA VALIDA.
+      ***************************************************************
+       7300-VALIDAR-DATA.
+           IF RT-DATA(5:1) NOT = '-' OR RT-DATA(8:1) NOT = '-'
+               MOVE '03' TO WS-COD-MOTIVO
+               MOVE 'DATA EM FORMATO INVALIDO' TO WS-DESC-MOTIVO
+               MOVE 'N' TO WS-TRANS-VALIDA
+               GO TO 7300-VALIDAR-DATA-EXIT
+           END-IF.
+
+           IF RT-DATA(1:4) IS NOT NUMERIC
+                   OR RT-DATA(6:2) IS NOT NUMERIC
+                   OR RT-DATA(9:2) IS NOT NUMERIC
+               MOVE '03' TO WS-COD-MOTIVO
+               MOVE 'DATA EM FORMATO INVALIDO' TO WS-DESC-MOTIVO
+               MOVE 'N' TO WS-TRANS-VALIDA
+               GO TO 7300-VALIDAR-DATA-EXIT
+           END-IF.
+
+           MOVE RT-DATA(1:4) TO WS-DATA-ANO.
+           MOVE RT-DATA(6:2) TO WS-DATA-MES.
+           MOVE RT-DATA(9:2) TO WS-DATA-DIA.
+
+           IF WS-DATA-MES < 1 OR WS-DATA-MES > 12
+                   OR WS-DATA-DIA < 1 OR WS-DATA-DIA > 31
+               MOVE '03' TO WS-COD-MOTIVO
+               MOVE 'DATA EM FORMATO INVALIDO' TO WS-DESC-MOTIVO
+               MOVE 'N' TO WS-TRANS-VALIDA
+           END-IF.
+       7300-VALIDAR-DATA-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 7500-GRAVAR-REJEITADO - GRAVA A TRANSACAO REJEITADA NO
+      * ARQUIVO DE EXCECOES, COM O CODIGO E A DESCRICAO DO MOTIVO.
+      ***************************************************************
+       7500-GRAVAR-REJEITADO.
+           MOVE RT-CONTA      TO RJ-CONTA.
+           MOVE RT-AGENCIA    TO RJ-AGENCIA.
+           MOVE RT-TIPO       TO RJ-TIPO.
+           MOVE RT-VALOR      TO RJ-VALOR.
+           MOVE RT-DATA       TO RJ-DATA.
+           MOVE WS-COD-MOTIVO  TO RJ-COD-MOTIVO.
+           MOVE WS-DESC-MOTIVO TO RJ-DESC-MOTIVO.
+           WRITE REG-REJEITADO.
+           ADD 1 TO WS-CONTADOR-REJEITADOS.
+       7500-GRAVAR-REJEITADO-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 7600-GRAVAR-AUDITORIA - REGISTRA NA TRILHA DE AUDITORIA A
+      * TRANSACAO POSTADA E O SALDO RESULTANTE DA CONTA.
+      ***************************************************************
+       7600-GRAVAR-AUDITORIA.
+           MOVE WS-CONTA-ATUAL   TO AU-CONTA.
+           MOVE WS-AGENCIA-ATUAL TO AU-AGENCIA.
+           MOVE RT-TIPO          TO AU-TIPO.
+           MOVE RT-VALOR         TO AU-VALOR.
+           MOVE RT-DATA          TO AU-DATA.
+           MOVE WS-SALDO-ATUAL   TO AU-SALDO-RESULT.
+           WRITE REG-AUDITORIA.
+       7600-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 8000-APLICAR-MOVIMENTO - DEBITA OU CREDITA O VALOR DA
+      * TRANSACAO NO SALDO DA CONTA E ACUMULA OS TOTAIS DE CONTROLE E
+      * O RESUMO POR AGENCIA (RESTAURAVEIS POR CHECKPOINT NUM RESTART
+      * - VER 1150-CARREGAR-CHECKPOINT).
+      ***************************************************************
+       8000-APLICAR-MOVIMENTO.
+           IF TIPO-DEBITO
+               SUBTRACT RT-VALOR FROM WS-SALDO-ATUAL
+               ADD RT-VALOR TO WS-DEBITO-CONTA
+               ADD RT-VALOR TO WS-TOTAL-DEBITO
+               ADD 1 TO WS-QTD-DEBITO
+           ELSE
+               ADD RT-VALOR TO WS-SALDO-ATUAL
+               ADD RT-VALOR TO WS-CREDITO-CONTA
+               ADD RT-VALOR TO WS-TOTAL-CREDITO
+               ADD 1 TO WS-QTD-CREDITO
+           END-IF.
+           MOVE 'S' TO WS-CONTA-TEVE-POSTAGEM.
+           PERFORM 7600-GRAVAR-AUDITORIA
+               THRU 7600-GRAVAR-AUDITORIA-EXIT.
+       8000-APLICAR-MOVIMENTO-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 8500-APLICAR-STATUS - ATUALIZA O STATUS DA CONTA A PARTIR DE
+      * UMA TRANSACAO DE MANUTENCAO (BLOQUEIO/REATIVACAO/
+      * ENCERRAMENTO). TRANSACOES FINANCEIRAS SUBSEQUENTES DA MESMA
+      * CONTA, NESTE MESMO LOTE, PASSAM A RESPEITAR O NOVO STATUS.
+      ***************************************************************
+       8500-APLICAR-STATUS.
+           EVALUATE TRUE
+               WHEN TIPO-BLOQUEIO
+                   MOVE 'B' TO WS-STATUS-ATUAL
+                   ADD 1 TO WS-QTD-BLOQUEIO
+               WHEN TIPO-REATIVACAO
+                   MOVE 'A' TO WS-STATUS-ATUAL
+                   ADD 1 TO WS-QTD-REATIVACAO
+               WHEN TIPO-ENCERRAMENTO
+                   MOVE 'E' TO WS-STATUS-ATUAL
+                   ADD 1 TO WS-QTD-ENCERRAMENTO
+           END-EVALUATE.
+           MOVE 'S' TO WS-CONTA-TEVE-POSTAGEM.
+           PERFORM 7600-GRAVAR-AUDITORIA
+               THRU 7600-GRAVAR-AUDITORIA-EXIT.
+       8500-APLICAR-STATUS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9100-LER-SALDO-ANTERIOR - LEITURA FISICA DO SALDO ANTERIOR,
+      * COM COPIA DOS CAMPOS PARA WORKING-STORAGE (O PROXIMO
+      * REGISTRO SO E LIDO QUANDO A CONTA ATUAL JA FOI TOTALMENTE
+      * PROCESSADA).
+      ***************************************************************
+       9100-LER-SALDO-ANTERIOR.
+           READ ARQ-SALDOS-ANTERIOR
+               AT END
+                   MOVE 'S' TO WS-OM-EOF
+               NOT AT END
+                   MOVE RSA-CONTA   TO WS-OM-CONTA
+                   MOVE RSA-AGENCIA TO WS-OM-AGENCIA
+                   MOVE RSA-SALDO   TO WS-OM-SALDO
+                   MOVE RSA-STATUS  TO WS-OM-STATUS
+           END-READ.
+       9100-LER-SALDO-ANTERIOR-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9150-SALTAR-SALDOS-PROCESSADOS - EM UMA RETOMADA, LE E
+      * DESCARTA OS SALDOS ANTERIORES DE CONTAS QUE JA FORAM
+      * TOTALMENTE FINALIZADAS (GRAVADAS EM ARQ-SALDOS) NA EXECUCAO
+      * QUE ABENDOU, DEIXANDO WS-OM-CONTA POSICIONADA NA PRIMEIRA
+      * CONTA AINDA NAO FINALIZADA.
+      ***************************************************************
+       9150-SALTAR-SALDOS-PROCESSADOS.
+           PERFORM 9100-LER-SALDO-ANTERIOR
+               THRU 9100-LER-SALDO-ANTERIOR-EXIT.
+           PERFORM UNTIL FIM-SALDO-ANTERIOR
+                      OR WS-OM-CONTA > WS-CHECKPOINT-CONTA
+               PERFORM 9100-LER-SALDO-ANTERIOR
+                   THRU 9100-LER-SALDO-ANTERIOR-EXIT
+           END-PERFORM.
+       9150-SALTAR-SALDOS-PROCESSADOS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9200-LER-TRANSACAO - LEITURA FISICA DA PROXIMA TRANSACAO. A
+      * CADA WS-CHECKPOINT-INTERVALO REGISTROS LIDOS, MARCA UM
+      * CHECKPOINT COMO PENDENTE; ELE SO E EFETIVAMENTE GRAVADO NO
+      * PROXIMO FIM DE QUEBRA DE CONTROLE (9400-FINALIZAR-CONTA), DE
+      * MODO QUE CK-CONTA SEMPRE CORRESPONDA A UMA CONTA JA GRAVADA
+      * POR COMPLETO EM ARQ-SALDOS.
+      ***************************************************************
+       9200-LER-TRANSACAO.
+           PERFORM 9250-LER-TRANSACAO-FISICA
+               THRU 9250-LER-TRANSACAO-FISICA-EXIT.
+           IF NOT FIM-TRANSACOES
+               DIVIDE WS-CONTADOR-LIDOS
+                   BY WS-CHECKPOINT-INTERVALO
+                   GIVING WS-RESTO-CHECKPOINT
+                   REMAINDER WS-RESTO-CHECKPOINT
+               IF WS-RESTO-CHECKPOINT = 0
+                   MOVE 'S' TO WS-CHECKPOINT-PENDENTE
+               END-IF
+           END-IF.
+       9200-LER-TRANSACAO-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9250-LER-TRANSACAO-FISICA - LEITURA FISICA PURA, SEM GRAVAR
+      * CHECKPOINT. USADA TAMBEM PARA DESCARTAR REGISTROS JA
+      * COBERTOS POR UM CHECKPOINT ANTERIOR NUMA RETOMADA, SEM
+      * DUPLICAR A ENTRADA DE CHECKPOINT JA EXISTENTE PARA ELES.
+      ***************************************************************
+       9250-LER-TRANSACAO-FISICA.
+           READ ARQ-TRANSACOES
+               AT END
+                   MOVE 'S' TO WS-TR-EOF
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LIDOS
+           END-READ.
+       9250-LER-TRANSACAO-FISICA-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9000-GRAVAR-CHECKPOINT - GRAVA UM NOVO PONTO DE CONTROLE COM
+      * A QUANTIDADE DE TRANSACOES LIDAS, A ULTIMA CONTA JA GRAVADA
+      * POR COMPLETO EM ARQ-SALDOS (WS-CONTA-ATUAL) E UMA FOTOGRAFIA
+      * DOS ACUMULADORES DO LOTE NESTE PONTO, PARA PERMITIR RETOMADA
+      * SEM REPROCESSAR O LOTE INTEIRO, SEM REGRAVAR CONTAS JA
+      * FINALIZADAS E SEM PERDER OS TOTAIS/RESUMO JA APURADOS.
+      ***************************************************************
+       9000-GRAVAR-CHECKPOINT.
+           MOVE WS-CONTADOR-APLICADOS TO CK-CONTADOR-LIDOS.
+           MOVE WS-CONTA-ATUAL    TO CK-CONTA.
+           MOVE 'C'               TO CK-TIPO-REG.
+           PERFORM 9050-PREENCHER-CHECKPOINT-TOTAIS
+               THRU 9050-PREENCHER-CHECKPOINT-TOTAIS-EXIT.
+           WRITE REG-CHECKPOINT.
+           PERFORM 9060-GRAVAR-CHECKPOINT-AGENCIAS
+               THRU 9060-GRAVAR-CHECKPOINT-AGENCIAS-EXIT.
+       9000-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9050-PREENCHER-CHECKPOINT-TOTAIS - COPIA OS ACUMULADORES
+      * ESCALARES DO LOTE (TOTAIS DE CONTROLE E CONTADORES) PARA OS
+      * CAMPOS CK- DO REGISTRO DE CONTROLE EM MONTAGEM, TANTO PARA UM
+      * CHECKPOINT INTERMEDIARIO (9000) QUANTO PARA O REGISTRO DE FIM
+      * DE LOTE (9800). A TABELA DE RESUMO POR AGENCIA E GRAVADA A
+      * PARTE, COMO REGISTROS CK-RESUMO-AGENCIA, POR 9060-GRAVAR-
+      * CHECKPOINT-AGENCIAS.
+      ***************************************************************
+       9050-PREENCHER-CHECKPOINT-TOTAIS.
+           MOVE WS-CONTADOR-GRAVADOS    TO CK-CONTADOR-GRAVADOS.
+           MOVE WS-CONTADOR-REJEITADOS  TO CK-CONTADOR-REJEITADOS.
+           MOVE WS-TOTAL-DEBITO         TO CK-TOTAL-DEBITO.
+           MOVE WS-TOTAL-CREDITO        TO CK-TOTAL-CREDITO.
+           MOVE WS-QTD-DEBITO           TO CK-QTD-DEBITO.
+           MOVE WS-QTD-CREDITO          TO CK-QTD-CREDITO.
+           MOVE WS-QTD-BLOQUEIO         TO CK-QTD-BLOQUEIO.
+           MOVE WS-QTD-REATIVACAO       TO CK-QTD-REATIVACAO.
+           MOVE WS-QTD-ENCERRAMENTO     TO CK-QTD-ENCERRAMENTO.
+           MOVE WS-QTD-AGENCIAS         TO CK-QTD-AGENCIAS.
+           MOVE 0 TO CK-TAB-AGENCIA.
+           MOVE 0 TO CK-TAB-QTD-CONTAS.
+           MOVE 0 TO CK-TAB-TOT-DEBITO.
+           MOVE 0 TO CK-TAB-TOT-CREDITO.
+           MOVE 0 TO CK-TAB-SALDO-FINAL.
+       9050-PREENCHER-CHECKPOINT-TOTAIS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9060-GRAVAR-CHECKPOINT-AGENCIAS - GRAVA, LOGO APOS O REGISTRO
+      * DE CONTROLE ('C' OU 'F') ESCRITO POR 9000 OU 9800, UM REGISTRO
+      * CK-RESUMO-AGENCIA PARA CADA AGENCIA JA RESUMIDA EM WORKING-
+      * STORAGE, PRESERVANDO A TABELA INTEIRA NO CHECKPOINT SEM
+      * PRECISAR DE UM CAMPO OCCURS DENTRO DO PROPRIO REGISTRO.
+      ***************************************************************
+       9060-GRAVAR-CHECKPOINT-AGENCIAS.
+           PERFORM VARYING WS-IDX-AG FROM 1 BY 1
+                   UNTIL WS-IDX-AG > WS-QTD-AGENCIAS
+               MOVE 'A' TO CK-TIPO-REG
+               MOVE WS-TAB-AGENCIA(WS-IDX-AG)      TO CK-TAB-AGENCIA
+               MOVE WS-TAB-QTD-CONTAS(WS-IDX-AG)   TO CK-TAB-QTD-CONTAS
+               MOVE WS-TAB-TOT-DEBITO(WS-IDX-AG)   TO CK-TAB-TOT-DEBITO
+               MOVE WS-TAB-TOT-CREDITO(WS-IDX-AG)  TO CK-TAB-TOT-CREDITO
+               MOVE WS-TAB-SALDO-FINAL(WS-IDX-AG)  TO CK-TAB-SALDO-FINAL
+               WRITE REG-CHECKPOINT
            END-PERFORM.
-           
-       PROCESSAR-REGISTRO.
-           ADD 1 TO WS-CONTADOR.
-           MOVE RT-CONTA TO RS-CONTA.
-           MOVE 1000.00 TO RS-SALDO.  -- Valor exemplo
-           MOVE 'A' TO RS-STATUS.
+       9060-GRAVAR-CHECKPOINT-AGENCIAS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9300-SALTAR-TRANSACOES-PROCESSADAS - EM UMA RETOMADA, LE E
+      * DESCARTA AS TRANSACOES JA CONTABILIZADAS NA EXECUCAO
+      * ANTERIOR (ATE O PONTO DE CHECKPOINT), SEM REAPLICA-LAS.
+      ***************************************************************
+       9300-SALTAR-TRANSACOES-PROCESSADAS.
+           PERFORM 9250-LER-TRANSACAO-FISICA
+               THRU 9250-LER-TRANSACAO-FISICA-EXIT
+               UNTIL FIM-TRANSACOES
+                  OR WS-CONTADOR-LIDOS > WS-CHECKPOINT-CONTADOR.
+       9300-SALTAR-TRANSACOES-PROCESSADAS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9400-FINALIZAR-CONTA - GRAVA O NOVO REGISTRO DE SALDO DA
+      * CONTA EM PROCESSAMENTO E ACUMULA O SEU SALDO FINAL E A
+      * QUANTIDADE DE CONTAS NA LINHA DE RESUMO DA AGENCIA (O DEBITO/
+      * CREDITO DA AGENCIA JA FOI ACUMULADO TRANSACAO A TRANSACAO EM
+      * 8000-APLICAR-MOVIMENTO).
+      ***************************************************************
+       9400-FINALIZAR-CONTA.
+           MOVE WS-CONTA-ATUAL   TO RS-CONTA.
+           MOVE WS-AGENCIA-ATUAL TO RS-AGENCIA.
+           MOVE WS-SALDO-ATUAL   TO RS-SALDO.
+           MOVE WS-STATUS-ATUAL  TO RS-STATUS.
            WRITE REG-SALDO.
-           
-       FECHA-ARQUIVOS.
+           ADD 1 TO WS-CONTADOR-GRAVADOS.
+           PERFORM 9500-ATUALIZAR-RESUMO-AGENCIA
+               THRU 9500-ATUALIZAR-RESUMO-AGENCIA-EXIT.
+           IF HA-CHECKPOINT-PENDENTE
+               PERFORM 9000-GRAVAR-CHECKPOINT
+                   THRU 9000-GRAVAR-CHECKPOINT-EXIT
+               MOVE 'N' TO WS-CHECKPOINT-PENDENTE
+           END-IF.
+       9400-FINALIZAR-CONTA-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9500-ATUALIZAR-RESUMO-AGENCIA - LOCALIZA (OU CRIA, ZERADA) A
+      * LINHA DE WS-AGENCIA-ATUAL NA TABELA EM MEMORIA E ACUMULA NELA
+      * A CONTA E O SALDO FINAL QUE ACABAM DE SER GRAVADOS EM
+      * ARQ-SALDOS, MAIS O DEBITO/CREDITO JA POSTADO PARA ELA DURANTE
+      * O PROCESSAMENTO DO GRUPO DE TRANSACOES (WS-DEBITO-CONTA/
+      * WS-CREDITO-CONTA).
+      ***************************************************************
+       9500-ATUALIZAR-RESUMO-AGENCIA.
+           MOVE 'N' TO WS-IDX-AG-ENCONTRADO.
+           IF WS-QTD-AGENCIAS > 0
+               SET WS-IDX-AG TO 1
+               SEARCH WS-AGENCIA-ENTRY
+                   VARYING WS-IDX-AG
+                   WHEN WS-TAB-AGENCIA(WS-IDX-AG) = WS-AGENCIA-ATUAL
+                       MOVE 'S' TO WS-IDX-AG-ENCONTRADO
+               END-SEARCH
+           END-IF.
+
+           IF WS-IDX-AG-ENCONTRADO = 'N'
+               IF WS-QTD-AGENCIAS NOT < 200
+                   DISPLAY 'ERRO: NUMERO DE AGENCIAS DISTINTAS '
+                       'EXCEDE O LIMITE DA TABELA (200) - AGENCIA '
+                       WS-AGENCIA-ATUAL ' NAO PODE SER RESUMIDA'
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-QTD-AGENCIAS
+               SET WS-IDX-AG TO WS-QTD-AGENCIAS
+               MOVE WS-AGENCIA-ATUAL TO WS-TAB-AGENCIA(WS-IDX-AG)
+               MOVE 0 TO WS-TAB-QTD-CONTAS(WS-IDX-AG)
+               MOVE 0 TO WS-TAB-TOT-DEBITO(WS-IDX-AG)
+               MOVE 0 TO WS-TAB-TOT-CREDITO(WS-IDX-AG)
+               MOVE 0 TO WS-TAB-SALDO-FINAL(WS-IDX-AG)
+           END-IF.
+
+           ADD 1 TO WS-TAB-QTD-CONTAS(WS-IDX-AG).
+           ADD WS-DEBITO-CONTA  TO WS-TAB-TOT-DEBITO(WS-IDX-AG).
+           ADD WS-CREDITO-CONTA TO WS-TAB-TOT-CREDITO(WS-IDX-AG).
+           ADD WS-SALDO-ATUAL   TO WS-TAB-SALDO-FINAL(WS-IDX-AG).
+       9500-ATUALIZAR-RESUMO-AGENCIA-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9600-GRAVAR-RESUMO-AGENCIAS - DESCARREGA A TABELA DE RESUMO
+      * POR AGENCIA PARA O ARQUIVO DE SAIDA.
+      ***************************************************************
+       9600-GRAVAR-RESUMO-AGENCIAS.
+           PERFORM VARYING WS-IDX-AG FROM 1 BY 1
+                   UNTIL WS-IDX-AG > WS-QTD-AGENCIAS
+               MOVE WS-TAB-AGENCIA(WS-IDX-AG)     TO RA-AGENCIA
+               MOVE WS-TAB-QTD-CONTAS(WS-IDX-AG)  TO RA-QTD-CONTAS
+               MOVE WS-TAB-TOT-DEBITO(WS-IDX-AG)  TO RA-TOTAL-DEBITO
+               MOVE WS-TAB-TOT-CREDITO(WS-IDX-AG) TO RA-TOTAL-CREDITO
+               MOVE WS-TAB-SALDO-FINAL(WS-IDX-AG) TO RA-SALDO-FINAL
+               WRITE REG-RESUMO-AGENCIA
+           END-PERFORM.
+       9600-GRAVAR-RESUMO-AGENCIAS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9700-GERAR-RELATORIO-TOTAIS - GRAVA (E EXIBE) O RELATORIO DE
+      * TOTAIS DE CONTROLE USADO PARA BATER COM OS TOTAIS RECEBIDOS
+      * DOS SISTEMAS DE ORIGEM ANTES DE LIBERAR ARQ-SALDOS.
+      ***************************************************************
+       9700-GERAR-RELATORIO-TOTAIS.
+           MOVE '---- RELATORIO DE TOTAIS DE CONTROLE ----'
+               TO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-TOTAL-DEBITO TO WS-EDIT-VALOR.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'TOTAL DEBITADO    : ' WS-EDIT-VALOR
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-QTD-DEBITO TO WS-EDIT-QTD.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'QTDE TRANSACOES D : ' WS-EDIT-QTD
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-TOTAL-CREDITO TO WS-EDIT-VALOR.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'TOTAL CREDITADO   : ' WS-EDIT-VALOR
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-QTD-CREDITO TO WS-EDIT-QTD.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'QTDE TRANSACOES C : ' WS-EDIT-QTD
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-QTD-BLOQUEIO TO WS-EDIT-QTD.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'QTDE BLOQUEIOS    : ' WS-EDIT-QTD
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-QTD-REATIVACAO TO WS-EDIT-QTD.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'QTDE REATIVACOES  : ' WS-EDIT-QTD
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           MOVE WS-QTD-ENCERRAMENTO TO WS-EDIT-QTD.
+           MOVE SPACES TO TC-LINHA.
+           STRING 'QTDE ENCERRAMENTOS: ' WS-EDIT-QTD
+               DELIMITED BY SIZE INTO TC-LINHA.
+           WRITE REG-TOTAIS-CONTROLE.
+
+           DISPLAY 'TOTAL DEBITADO    : ' WS-TOTAL-DEBITO.
+           DISPLAY 'TOTAL CREDITADO   : ' WS-TOTAL-CREDITO.
+           DISPLAY 'QTDE TRANSACOES D : ' WS-QTD-DEBITO.
+           DISPLAY 'QTDE TRANSACOES C : ' WS-QTD-CREDITO.
+           DISPLAY 'QTDE BLOQUEIOS    : ' WS-QTD-BLOQUEIO.
+           DISPLAY 'QTDE REATIVACOES  : ' WS-QTD-REATIVACAO.
+           DISPLAY 'QTDE ENCERRAMENTOS: ' WS-QTD-ENCERRAMENTO.
+       9700-GERAR-RELATORIO-TOTAIS-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 9800-ENCERRAR-ARQUIVOS - GRAVA O REGISTRO DE FIM DE LOTE NO
+      * CHECKPOINT (SINALIZANDO QUE NAO HA RESTART PENDENTE PARA A
+      * PROXIMA EXECUCAO, E DEIXANDO REGISTRADOS OS TOTAIS FINAIS DO
+      * LOTE) E FECHA OS ARQUIVOS DO PASSO.
+      ***************************************************************
+       9800-ENCERRAR-ARQUIVOS.
+           MOVE WS-CONTADOR-LIDOS TO CK-CONTADOR-LIDOS.
+           MOVE WS-CONTA-ATUAL    TO CK-CONTA.
+           MOVE 'F'               TO CK-TIPO-REG.
+           PERFORM 9050-PREENCHER-CHECKPOINT-TOTAIS
+               THRU 9050-PREENCHER-CHECKPOINT-TOTAIS-EXIT.
+           WRITE REG-CHECKPOINT.
+           PERFORM 9060-GRAVAR-CHECKPOINT-AGENCIAS
+               THRU 9060-GRAVAR-CHECKPOINT-AGENCIAS-EXIT.
            CLOSE ARQ-TRANSACOES.
-           CLOSE ARQ-SALDOS.
\ No newline at end of file
+           CLOSE ARQ-SALDOS-ANTERIOR.
+           CLOSE ARQ-SALDOS.
+           CLOSE ARQ-REJEITADOS.
+           CLOSE ARQ-AUDITORIA.
+           CLOSE ARQ-CHECKPOINT.
+           CLOSE ARQ-RESUMO-AGENCIAS.
+           CLOSE ARQ-TOTAIS-CONTROLE.
+       9800-ENCERRAR-ARQUIVOS-EXIT.
+           EXIT.
